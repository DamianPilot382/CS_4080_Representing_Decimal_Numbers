@@ -1,61 +1,958 @@
-*CS4080
-*5/15/2020
-*Written by Nelson Scott
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CS4080ExampleProgram.
-
-*This code uses the numeric data type in Cobol
-*Displays the sign of the value with S, and includes decimals with V
-*Create variables with their own number of bits
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-    01 WS-NUM1 PIC S9 Value 4.
-    01 WS-NUM2 PIC S9 VALUE 5.
-    01 WS-NUM12 PIC S9.
-    01 WS-NUM3 PIC S9(5)V9(2) VALUE 4.12.
-    01 WS-NUM4 PIC S9(5)V9(2) VALUE 1.50.
-    01 WS-NUM34 PIC S9(5)V9(2).
-    01 WS-SUB1 PIC S9(5)V9(2).
-    01 WS-BIG PIC S9(2) VALUE 123.
-    01 WS-MULT PIC S9(5)V9(3).
-    01 WS-DIV PIC S9(5)V9(3).
-    01 WS-COM PIC S9(35)V9(3).
-    01 WS-COMP1 PIC S9 VALUE 5.
-    01 WS-COMP2 PIC S9(5)V9(2) VALUE 5.00.
-
-*Showing some basic functionality of COBOL
-*The max amount of bits for a variable is 38, anything more the 
-*program cuts off the front number
-PROCEDURE DIVISION.
-
-    ADD WS-NUM1 WS-NUM2 TO WS-NUM12. 
-    ADD WS-NUM3 WS-NUM4 TO WS-NUM34.
-
-    INITIALIZE WS-SUB1 REPLACING NUMERIC DATA BY WS-NUM34.
-    SUBTRACT WS-NUM1 FROM WS-SUB1. 
-   
-    MULTIPLY WS-NUM3 BY WS-NUM4 GIVING WS-MULT.
-
-    DIVIDE WS-NUM2 BY WS-NUM1 GIVING WS-DIV. 
-    
-    COMPUTE WS-COM = (WS-NUM1 + WS-NUM2) * WS-NUM12.
-    
-    DISPLAY "WS-NUM1 : "WS-NUM1.
-    DISPLAY "WS-NUM2 : "WS-NUM2.
-    DISPLAY "WS-NUM1 + WS-NUM2 = WS-NUM12 : "WS-NUM12.
-    DISPLAY "WS-NUM3 : "WS-NUM3.
-    DISPLAY "WS-NUM4 :"WS-NUM4.
-    DISPLAY "WS-NUM3 + WS-NUM4 = WS-NUM34 :"WS-NUM34.
-    DISPLAY "WS-NUM34 - WS-NUM1 = WS-SUB1 : "WS-SUB1.
-    DISPLAY "Number is too big : " WS-BIG.
-    DISPLAY "WS-NUM3 * WS-NUM4 = WS-MULT : "  WS-MULT. 
-    DISPLAY "WS-NUM2 / WS-NUM1 = WS-DIV : " WS-DIV.
-    DISPLAY "(WS-NUM1 + WS-NUM2) * WS-NUM12 = WS-COM: " WS-COM.
-    
-    IF WS-COMP1 = WS-COMP2 THEN
-        DISPLAY "5 AND 5.00 ARE EQUAL"
-    ELSE
-        DISPLAY "VALUES ARE NOT THE SAME"
-    END-IF.
-STOP RUN.
\ No newline at end of file
+*>CS4080
+*>5/15/2020
+*>Written by Nelson Scott
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CS4080ExampleProgram.
+
+*>This code uses the numeric data type in Cobol
+*>Displays the sign of the value with S, and includes decimals with V
+*>Create variables with their own number of bits, driven off a daily
+*>transaction file so it can be pointed at real business volumes
+*>instead of a single hardcoded set of amounts.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT TRANS-FILE ASSIGN TO "data/TRANS.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-TRANS-STATUS.
+
+        SELECT OPTIONAL RESULT-FILE ASSIGN TO "data/RESULT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-RESULT-STATUS.
+
+        SELECT OPTIONAL EXCEPTION-RPT ASSIGN TO "data/EXCEPTION.RPT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-EXCEPTION-STATUS.
+
+        SELECT OPTIONAL AUDIT-LOG ASSIGN TO "data/AUDIT.LOG"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
+
+        SELECT OPTIONAL REJECT-FILE ASSIGN TO "data/REJECT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-REJECT-STATUS.
+
+        SELECT OPTIONAL CONTROL-RPT ASSIGN TO "data/CONTROL.RPT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CONTROL-STATUS.
+
+        SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "data/CHECKPOINT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+*>Staging file for 4000-WRITE-CHECKPOINT - see the comment there for why
+*>the checkpoint is never written directly to CHECKPOINT-FILE.
+        SELECT OPTIONAL CHECKPOINT-STAGE-FILE
+            ASSIGN TO "data/CHECKPOINT.DAT.NEW"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CP-STAGE-STATUS.
+
+        SELECT OPTIONAL GLPOST-FILE ASSIGN TO "data/GLPOST.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-GLPOST-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  TRANS-FILE.
+    COPY CS4080TR.
+
+    FD  RESULT-FILE.
+    01  RESULT-RECORD               PIC X(133).
+
+    FD  EXCEPTION-RPT.
+    01  EXCEPTION-RECORD             PIC X(80).
+
+    FD  AUDIT-LOG.
+    01  AUDIT-RECORD                 PIC X(140).
+
+    FD  REJECT-FILE.
+    01  REJECT-RECORD                PIC X(80).
+
+    FD  CONTROL-RPT.
+    01  CONTROL-RECORD               PIC X(80).
+
+    FD  CHECKPOINT-FILE.
+    01  CHECKPOINT-RECORD            PIC X(80).
+
+    FD  CHECKPOINT-STAGE-FILE.
+    01  CHECKPOINT-STAGE-RECORD      PIC X(80).
+
+    FD  GLPOST-FILE.
+    01  GLPOST-RECORD                PIC X(90).
+
+    WORKING-STORAGE SECTION.
+    01  WS-TRANS-STATUS PIC XX.
+        88  WS-TRANS-OK             VALUE "00".
+    01  WS-RESULT-STATUS PIC XX.
+        88  WS-RESULT-OK            VALUE "00".
+    01  WS-EXCEPTION-STATUS PIC XX.
+        88  WS-EXCEPTION-OK         VALUE "00".
+    01  WS-AUDIT-STATUS PIC XX.
+        88  WS-AUDIT-OK             VALUE "00".
+    01  WS-REJECT-STATUS PIC XX.
+        88  WS-REJECT-OK            VALUE "00".
+    01  WS-CONTROL-STATUS PIC XX.
+        88  WS-CONTROL-OK           VALUE "00".
+    01  WS-CHECKPOINT-STATUS PIC XX.
+        88  WS-CHECKPOINT-OK        VALUE "00".
+        88  WS-CHECKPOINT-NOT-FOUND VALUE "05" "35".
+    01  WS-CP-STAGE-STATUS PIC XX.
+        88  WS-CP-STAGE-OK          VALUE "00".
+        88  WS-CP-STAGE-NOT-FOUND   VALUE "05" "35".
+    01  WS-GLPOST-STATUS PIC XX.
+        88  WS-GLPOST-OK            VALUE "00".
+
+*>Set before PERFORM 9900-FATAL-FILE-ERROR so the abend message says
+*>which file/operation actually failed. Wide enough to also hold the
+*>CBL_RENAME_FILE return code reported by 4000-WRITE-CHECKPOINT, which
+*>is not a two-character file status.
+    01  WS-FATAL-FILE PIC X(20).
+    01  WS-FATAL-STATUS PIC X(9).
+
+*>4000-WRITE-CHECKPOINT writes the new checkpoint to CHECKPOINT-STAGE-FILE
+*>and renames it over CHECKPOINT-FILE so a durable checkpoint is either
+*>fully in place or not touched at all - see the comment there.
+    01  WS-CHECKPOINT-PATH PIC X(30) VALUE "data/CHECKPOINT.DAT".
+    01  WS-CP-STAGE-PATH PIC X(30) VALUE "data/CHECKPOINT.DAT.NEW".
+    01  WS-CP-RENAME-RC PIC 9(9) VALUE ZERO.
+
+    01  WS-EOF-SWITCH PIC X VALUE "N".
+        88  WS-END-OF-FILE          VALUE "Y".
+
+    01  WS-VALID-SWITCH PIC X VALUE "Y".
+        88  WS-TRANS-VALID          VALUE "Y".
+        88  WS-TRANS-INVALID        VALUE "N".
+
+    01  WS-EXCEPTION-COUNT PIC 9(6) VALUE ZERO.
+    01  WS-REJECT-COUNT PIC 9(6) VALUE ZERO.
+
+*>Per-field size-error flags for the current record, reset in
+*>2010-COMPUTE-TRANSACTION and set by the matching ON SIZE ERROR
+*>clause. 2500-POST-TO-GL checks these so a field that just tripped a
+*>size error is flagged rather than silently posted with its
+*>stale/zeroed value.
+    01  WS-SE-NUM12 PIC X VALUE "N".
+    01  WS-SE-NUM34 PIC X VALUE "N".
+    01  WS-SE-SUB1 PIC X VALUE "N".
+    01  WS-SE-MULT PIC X VALUE "N".
+    01  WS-SE-DIV PIC X VALUE "N".
+    01  WS-SE-COM PIC X VALUE "N".
+
+*>Balancing counters and running totals for the end-of-job control
+*>report, the "proof" page a balancing clerk expects.
+    01  WS-RECORDS-READ PIC 9(6) VALUE ZERO.
+    01  WS-RECORDS-PROCESSED PIC 9(6) VALUE ZERO.
+    01  WS-TOTAL-COM PIC S9(35)V9(3) VALUE ZERO.
+
+*>Edited copy of WS-TOTAL-COM for the control report/console - the
+*>unedited PIC S9(35)V9(3) prints as a solid digit string with a
+*>trailing sign byte and no decimal point, which is unreadable.
+    01  WS-CR-TOTAL-COM PIC -9(35).9(3).
+
+    01  WS-CONTROL-LINE PIC X(80).
+
+*>Checkpoint/restart support for long batch runs. Every
+*>WS-CHECKPOINT-INTERVAL processed records, the current key and
+*>in-flight counters/totals are written to CHECKPOINT-FILE so a job
+*>that dies partway through can be resumed instead of rerun from
+*>scratch. LINE SEQUENTIAL has no rewrite-in-place, so the file is
+*>reopened OUTPUT (truncate) each time, keeping only the latest
+*>checkpoint.
+*>RESULT-FILE/AUDIT-LOG/GLPOST-FILE are reopened EXTEND on restart and
+*>a record is only skipped up through the LAST CHECKPOINTED key, so
+*>any record processed after that checkpoint but before the crash
+*>would otherwise be reprocessed and its RESULT/AUDIT/GL rows
+*>duplicated. The default interval of 1 closes that window - every
+*>record's outputs are checkpointed as soon as they are written, so
+*>nothing can be "processed but not yet checkpointed" when the job
+*>dies. Raising CHECKPOINT_INTERVAL trades that guarantee for fewer
+*>checkpoint writes: a crash between checkpoints can still duplicate
+*>RESULT/AUDIT/GL rows for the un-checkpointed records on restart.
+    01  WS-IS-RESTART PIC X VALUE "N".
+        88  WS-IS-RESTART-RUN       VALUE "Y".
+    01  WS-CHECKPOINT-INTERVAL-PARM PIC X(10).
+    01  WS-CHECKPOINT-INTERVAL-LEN PIC 9(2) VALUE ZERO.
+    01  WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 1.
+    01  WS-SINCE-CHECKPOINT PIC 9(6) VALUE ZERO.
+    01  WS-RESTART-KEY PIC 9(6) VALUE ZERO.
+
+    01  WS-CHECKPOINT-LINE.
+        05  WS-CP-LAST-KEY          PIC 9(6).
+        05  FILLER                  PIC X(2) VALUE SPACES.
+        05  WS-CP-RECORDS-READ      PIC 9(6).
+        05  FILLER                  PIC X(2) VALUE SPACES.
+        05  WS-CP-RECORDS-PROCESSED PIC 9(6).
+        05  FILLER                  PIC X(2) VALUE SPACES.
+        05  WS-CP-REJECT-COUNT      PIC 9(6).
+        05  FILLER                  PIC X(2) VALUE SPACES.
+        05  WS-CP-EXCEPTION-COUNT   PIC 9(6).
+        05  FILLER                  PIC X(2) VALUE SPACES.
+        05  WS-CP-TOTAL-COM         PIC S9(35)V9(3) SIGN IS TRAILING SEPARATE.
+
+*>Front-end edit line written to REJECT-FILE for any transaction that
+*>fails the numeric/size/sign screen before arithmetic ever touches it.
+    01  WS-REJECT-LINE.
+        05  WS-RJ-KEY            PIC 9(6).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-RJ-REASON-CODE    PIC X(2).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-RJ-REASON-TEXT    PIC X(30).
+
+*>Rounding mode for MULTIPLY/DIVIDE, picked per run from the
+*>ROUND_MODE environment variable so reconciliation can match
+*>whatever convention finance is tying out against:
+*>  N = nearest (NEAREST-EVEN)      T = truncate      H = round-half-up
+    01  WS-ROUND-MODE-PARM PIC X(10).
+    01  WS-ROUND-MODE PIC X VALUE "N".
+        88  WS-RND-NEAREST          VALUE "N".
+        88  WS-RND-TRUNCATE         VALUE "T".
+        88  WS-RND-HALF-UP          VALUE "H".
+
+    01  WS-EXCEPTION-LINE.
+        05  WS-EL-KEY            PIC 9(6).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-EL-STMT           PIC X(9).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-EL-FIELD          PIC X(8).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-EL-MSG            PIC X(50).
+
+*>One line per arithmetic operation, kept so a total can be traced
+*>back to what produced it without relying on the console listing.
+    01  WS-AUDIT-LINE.
+        05  WS-AL-KEY            PIC 9(6).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-AL-TIMESTAMP      PIC X(21).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-AL-STMT           PIC X(9).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-AL-OPERAND1       PIC -9(6).9(3).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-AL-OPERAND2       PIC -9(6).9(3).
+        05  FILLER               PIC X(2) VALUE SPACES.
+*>Only the COMPUTE entry (WS-NUM1+WS-NUM2)*WS-NUM12 has a third
+*>operand - every other statement leaves this ZERO.
+        05  WS-AL-OPERAND3       PIC -9(6).9(3).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-AL-RESULT-FIELD   PIC X(8).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-AL-RESULT-VAL     PIC -9(35).9(3).
+
+*>One posting per computed result field, exported so the downstream
+*>general ledger intake job can pick up this run's totals without
+*>parsing the audit log or control report.
+    01  WS-GL-LINE.
+        05  WS-GL-KEY            PIC 9(6).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-GL-ACCOUNT        PIC X(6).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-GL-FIELD          PIC X(8).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-GL-DR-CR          PIC X.
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-GL-AMOUNT         PIC -9(35).9(3).
+        05  FILLER               PIC X(2) VALUE SPACES.
+*>"E" marks a posting whose field tripped ON SIZE ERROR this record -
+*>the amount is the stale/zeroed value, and the downstream GL intake
+*>job should exclude flagged postings rather than book them.
+        05  WS-GL-FLAG           PIC X VALUE SPACE.
+
+*>Unedited working copy of WS-GL-AMOUNT used to test the sign for the
+*>DR/CR indicator - comparing the numeric-edited field itself against
+*>ZERO is unreliable once the picture carries an inserted sign.
+    01  WS-GL-AMOUNT-N PIC S9(35)V9(3).
+
+    01  WS-NUM1 PIC S9.
+    01  WS-NUM2 PIC S9.
+    01  WS-NUM12 PIC S9.
+    01  WS-NUM3 PIC S9(5)V9(2).
+    01  WS-NUM4 PIC S9(5)V9(2).
+    01  WS-NUM34 PIC S9(5)V9(2).
+    01  WS-SUB1 PIC S9(5)V9(2).
+    01  WS-BIG PIC S9(2) VALUE 123.
+    01  WS-MULT PIC S9(5)V9(3).
+    01  WS-DIV PIC S9(5)V9(3).
+    01  WS-COM PIC S9(35)V9(3).
+    01  WS-COMP1 PIC S9 VALUE 5.
+    01  WS-COMP2 PIC S9(5)V9(2) VALUE 5.00.
+
+    01  WS-RESULT-LINE.
+        05  WS-RL-KEY            PIC 9(6).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-RL-NUM12          PIC -9.
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-RL-NUM34          PIC -9(5).9(2).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-RL-SUB1           PIC -9(5).9(2).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-RL-MULT           PIC -9(5).9(3).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-RL-DIV            PIC -9(5).9(3).
+        05  FILLER               PIC X(2) VALUE SPACES.
+        05  WS-RL-COM            PIC -9(35).9(3).
+
+*>Showing some basic functionality of COBOL
+*>The max amount of bits for a variable is 38, anything more the
+*>program cuts off the front number
+PROCEDURE DIVISION.
+
+0000-MAIN-CONTROL.
+    PERFORM 1000-INITIALIZE.
+    PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-END-OF-FILE.
+    PERFORM 9000-TERMINATE.
+    STOP RUN.
+
+1000-INITIALIZE.
+    ACCEPT WS-ROUND-MODE-PARM FROM ENVIRONMENT "ROUND_MODE".
+    EVALUATE WS-ROUND-MODE-PARM(1:1)
+        WHEN "T" WHEN "t"
+            MOVE "T" TO WS-ROUND-MODE
+        WHEN "H" WHEN "h"
+            MOVE "H" TO WS-ROUND-MODE
+        WHEN OTHER
+            MOVE "N" TO WS-ROUND-MODE
+    END-EVALUATE.
+    DISPLAY "Rounding mode for this run : " WS-ROUND-MODE.
+
+    ACCEPT WS-CHECKPOINT-INTERVAL-PARM FROM ENVIRONMENT
+        "CHECKPOINT_INTERVAL".
+*>WS-CHECKPOINT-INTERVAL-PARM is a fixed X(10) field padded with
+*>trailing spaces, and spaces fail the NUMERIC class test, so the
+*>whole field must be trimmed to its significant length before the
+*>NUMERIC test can ever pass.
+    COMPUTE WS-CHECKPOINT-INTERVAL-LEN =
+        FUNCTION LENGTH(FUNCTION TRIM(WS-CHECKPOINT-INTERVAL-PARM)).
+    IF WS-CHECKPOINT-INTERVAL-LEN > ZERO
+            AND WS-CHECKPOINT-INTERVAL-PARM(1:WS-CHECKPOINT-INTERVAL-LEN)
+                IS NUMERIC
+            AND WS-CHECKPOINT-INTERVAL-PARM(1:WS-CHECKPOINT-INTERVAL-LEN)
+                > ZERO
+        MOVE WS-CHECKPOINT-INTERVAL-PARM(1:WS-CHECKPOINT-INTERVAL-LEN)
+            TO WS-CHECKPOINT-INTERVAL
+        IF WS-CHECKPOINT-INTERVAL > 1
+            DISPLAY "WARNING: CHECKPOINT_INTERVAL=" WS-CHECKPOINT-INTERVAL
+                " - a crash between checkpoints can duplicate "
+                "RESULT/AUDIT/GL rows for un-checkpointed records "
+                "on restart."
+        END-IF
+    END-IF.
+
+    PERFORM 1100-CHECK-FOR-CHECKPOINT.
+
+    IF WS-IS-RESTART-RUN
+        OPEN INPUT TRANS-FILE
+        IF NOT WS-TRANS-OK
+            MOVE WS-TRANS-STATUS TO WS-FATAL-STATUS
+            MOVE "TRANS-FILE OPEN INPUT" TO WS-FATAL-FILE
+            PERFORM 9900-FATAL-FILE-ERROR
+        END-IF
+*>OPTIONAL files reopened EXTEND after a restart may not exist yet if
+*>the crashed run never got far enough to create them - GnuCOBOL
+*>reports that as status "05", which OPEN EXTEND still recovers from
+*>by creating the file, so "05" is accepted here alongside "00".
+        OPEN EXTEND RESULT-FILE
+        IF NOT (WS-RESULT-OK OR WS-RESULT-STATUS = "05")
+            MOVE WS-RESULT-STATUS TO WS-FATAL-STATUS
+            MOVE "RESULT-FILE OPEN EXTEND" TO WS-FATAL-FILE
+            PERFORM 9900-FATAL-FILE-ERROR
+        END-IF
+        OPEN EXTEND EXCEPTION-RPT
+        IF NOT (WS-EXCEPTION-OK OR WS-EXCEPTION-STATUS = "05")
+            MOVE WS-EXCEPTION-STATUS TO WS-FATAL-STATUS
+            MOVE "EXCEPTION-RPT OPEN EXTEND" TO WS-FATAL-FILE
+            PERFORM 9900-FATAL-FILE-ERROR
+        END-IF
+        OPEN EXTEND AUDIT-LOG
+        IF NOT (WS-AUDIT-OK OR WS-AUDIT-STATUS = "05")
+            MOVE WS-AUDIT-STATUS TO WS-FATAL-STATUS
+            MOVE "AUDIT-LOG OPEN EXTEND" TO WS-FATAL-FILE
+            PERFORM 9900-FATAL-FILE-ERROR
+        END-IF
+        OPEN EXTEND REJECT-FILE
+        IF NOT (WS-REJECT-OK OR WS-REJECT-STATUS = "05")
+            MOVE WS-REJECT-STATUS TO WS-FATAL-STATUS
+            MOVE "REJECT-FILE OPEN EXTEND" TO WS-FATAL-FILE
+            PERFORM 9900-FATAL-FILE-ERROR
+        END-IF
+        OPEN EXTEND CONTROL-RPT
+        IF NOT (WS-CONTROL-OK OR WS-CONTROL-STATUS = "05")
+            MOVE WS-CONTROL-STATUS TO WS-FATAL-STATUS
+            MOVE "CONTROL-RPT OPEN EXTEND" TO WS-FATAL-FILE
+            PERFORM 9900-FATAL-FILE-ERROR
+        END-IF
+        OPEN EXTEND GLPOST-FILE
+        IF NOT (WS-GLPOST-OK OR WS-GLPOST-STATUS = "05")
+            MOVE WS-GLPOST-STATUS TO WS-FATAL-STATUS
+            MOVE "GLPOST-FILE OPEN EXTEND" TO WS-FATAL-FILE
+            PERFORM 9900-FATAL-FILE-ERROR
+        END-IF
+        DISPLAY "Restarting after key : " WS-RESTART-KEY
+        PERFORM 1200-SKIP-TO-CHECKPOINT
+    ELSE
+        OPEN INPUT TRANS-FILE
+        IF NOT WS-TRANS-OK
+            MOVE WS-TRANS-STATUS TO WS-FATAL-STATUS
+            MOVE "TRANS-FILE OPEN INPUT" TO WS-FATAL-FILE
+            PERFORM 9900-FATAL-FILE-ERROR
+        END-IF
+*>GnuCOBOL reports status "05" the first time an OPTIONAL file is
+*>opened and no file yet exists on disk, even for OPEN OUTPUT (which
+*>then creates it) - the same "05" the EXTEND branch above accepts.
+        OPEN OUTPUT RESULT-FILE
+        IF NOT (WS-RESULT-OK OR WS-RESULT-STATUS = "05")
+            MOVE WS-RESULT-STATUS TO WS-FATAL-STATUS
+            MOVE "RESULT-FILE OPEN OUTPUT" TO WS-FATAL-FILE
+            PERFORM 9900-FATAL-FILE-ERROR
+        END-IF
+        OPEN OUTPUT EXCEPTION-RPT
+        IF NOT (WS-EXCEPTION-OK OR WS-EXCEPTION-STATUS = "05")
+            MOVE WS-EXCEPTION-STATUS TO WS-FATAL-STATUS
+            MOVE "EXCEPTION-RPT OPEN OUTPUT" TO WS-FATAL-FILE
+            PERFORM 9900-FATAL-FILE-ERROR
+        END-IF
+        OPEN OUTPUT AUDIT-LOG
+        IF NOT (WS-AUDIT-OK OR WS-AUDIT-STATUS = "05")
+            MOVE WS-AUDIT-STATUS TO WS-FATAL-STATUS
+            MOVE "AUDIT-LOG OPEN OUTPUT" TO WS-FATAL-FILE
+            PERFORM 9900-FATAL-FILE-ERROR
+        END-IF
+        OPEN OUTPUT REJECT-FILE
+        IF NOT (WS-REJECT-OK OR WS-REJECT-STATUS = "05")
+            MOVE WS-REJECT-STATUS TO WS-FATAL-STATUS
+            MOVE "REJECT-FILE OPEN OUTPUT" TO WS-FATAL-FILE
+            PERFORM 9900-FATAL-FILE-ERROR
+        END-IF
+        OPEN OUTPUT CONTROL-RPT
+        IF NOT (WS-CONTROL-OK OR WS-CONTROL-STATUS = "05")
+            MOVE WS-CONTROL-STATUS TO WS-FATAL-STATUS
+            MOVE "CONTROL-RPT OPEN OUTPUT" TO WS-FATAL-FILE
+            PERFORM 9900-FATAL-FILE-ERROR
+        END-IF
+        OPEN OUTPUT GLPOST-FILE
+        IF NOT (WS-GLPOST-OK OR WS-GLPOST-STATUS = "05")
+            MOVE WS-GLPOST-STATUS TO WS-FATAL-STATUS
+            MOVE "GLPOST-FILE OPEN OUTPUT" TO WS-FATAL-FILE
+            PERFORM 9900-FATAL-FILE-ERROR
+        END-IF
+
+        IF WS-COMP1 = WS-COMP2 THEN
+            DISPLAY "5 AND 5.00 ARE EQUAL"
+        ELSE
+            DISPLAY "VALUES ARE NOT THE SAME"
+        END-IF
+        DISPLAY "Number is too big : " WS-BIG
+
+        PERFORM 2100-READ-TRANSACTION
+    END-IF.
+
+1100-CHECK-FOR-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CHECKPOINT-NOT-FOUND
+        MOVE "N" TO WS-IS-RESTART
+    ELSE
+        READ CHECKPOINT-FILE INTO WS-CHECKPOINT-LINE
+            AT END
+                MOVE "N" TO WS-IS-RESTART
+            NOT AT END
+                MOVE "Y" TO WS-IS-RESTART
+                MOVE WS-CP-LAST-KEY TO WS-RESTART-KEY
+                MOVE WS-CP-RECORDS-READ TO WS-RECORDS-READ
+                MOVE WS-CP-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED
+                MOVE WS-CP-REJECT-COUNT TO WS-REJECT-COUNT
+                MOVE WS-CP-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                MOVE WS-CP-TOTAL-COM TO WS-TOTAL-COM
+        END-READ
+    END-IF.
+    CLOSE CHECKPOINT-FILE.
+
+1200-SKIP-TO-CHECKPOINT.
+*>The records up through WS-RESTART-KEY were already read (and their
+*>read counted) by the run that wrote the checkpoint, so replaying
+*>them here must not inflate WS-RECORDS-READ again. Only the first
+*>record beyond the checkpoint is genuinely new and gets counted.
+    READ TRANS-FILE
+        AT END
+            SET WS-END-OF-FILE TO TRUE
+    END-READ.
+    PERFORM UNTIL WS-END-OF-FILE
+            OR TR-TRANS-KEY > WS-RESTART-KEY
+        READ TRANS-FILE
+            AT END
+                SET WS-END-OF-FILE TO TRUE
+        END-READ
+    END-PERFORM.
+    IF NOT WS-END-OF-FILE
+        ADD 1 TO WS-RECORDS-READ
+    END-IF.
+
+2000-PROCESS-TRANSACTIONS.
+    PERFORM 2050-EDIT-TRANSACTION.
+    IF WS-TRANS-VALID
+        ADD 1 TO WS-RECORDS-PROCESSED
+        PERFORM 2010-COMPUTE-TRANSACTION
+        ADD WS-COM TO WS-TOTAL-COM
+        PERFORM 2200-WRITE-RESULT
+    END-IF.
+
+    ADD 1 TO WS-SINCE-CHECKPOINT.
+    IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+        PERFORM 4000-WRITE-CHECKPOINT
+        MOVE ZERO TO WS-SINCE-CHECKPOINT
+    END-IF.
+
+    PERFORM 2100-READ-TRANSACTION.
+
+2010-COMPUTE-TRANSACTION.
+    MOVE TR-NUM1 TO WS-NUM1.
+    MOVE TR-NUM2 TO WS-NUM2.
+    MOVE TR-NUM3 TO WS-NUM3.
+    MOVE TR-NUM4 TO WS-NUM4.
+    INITIALIZE WS-NUM12 WS-NUM34 WS-MULT WS-DIV WS-COM.
+    MOVE "N" TO WS-SE-NUM12 WS-SE-NUM34 WS-SE-SUB1
+                WS-SE-MULT WS-SE-DIV WS-SE-COM.
+
+    ADD WS-NUM1 WS-NUM2 TO WS-NUM12
+        ON SIZE ERROR
+            MOVE "ADD"      TO WS-EL-STMT
+            MOVE "WS-NUM12" TO WS-EL-FIELD
+            PERFORM 8000-LOG-EXCEPTION
+            MOVE "Y"        TO WS-SE-NUM12
+    END-ADD.
+    MOVE "ADD"      TO WS-AL-STMT
+    MOVE WS-NUM1    TO WS-AL-OPERAND1
+    MOVE WS-NUM2    TO WS-AL-OPERAND2
+    MOVE ZERO       TO WS-AL-OPERAND3
+    MOVE "WS-NUM12" TO WS-AL-RESULT-FIELD
+    MOVE WS-NUM12   TO WS-AL-RESULT-VAL
+    PERFORM 8100-WRITE-AUDIT-RECORD.
+
+    ADD WS-NUM3 WS-NUM4 TO WS-NUM34
+        ON SIZE ERROR
+            MOVE "ADD"      TO WS-EL-STMT
+            MOVE "WS-NUM34" TO WS-EL-FIELD
+            PERFORM 8000-LOG-EXCEPTION
+            MOVE "Y"        TO WS-SE-NUM34
+    END-ADD.
+    MOVE "ADD"      TO WS-AL-STMT
+    MOVE WS-NUM3    TO WS-AL-OPERAND1
+    MOVE WS-NUM4    TO WS-AL-OPERAND2
+    MOVE ZERO       TO WS-AL-OPERAND3
+    MOVE "WS-NUM34" TO WS-AL-RESULT-FIELD
+    MOVE WS-NUM34   TO WS-AL-RESULT-VAL
+    PERFORM 8100-WRITE-AUDIT-RECORD.
+
+    INITIALIZE WS-SUB1 REPLACING NUMERIC DATA BY WS-NUM34.
+    SUBTRACT WS-NUM1 FROM WS-SUB1
+        ON SIZE ERROR
+            MOVE "SUBTRACT" TO WS-EL-STMT
+            MOVE "WS-SUB1"  TO WS-EL-FIELD
+            PERFORM 8000-LOG-EXCEPTION
+            MOVE "Y"        TO WS-SE-SUB1
+    END-SUBTRACT.
+*>WS-SUB1 is derived from WS-NUM34 - if that ADD already overflowed,
+*>WS-SUB1 is built from a stale/zeroed operand and must be flagged even
+*>though the SUBTRACT itself didn't trip its own size error.
+    IF WS-SE-NUM34 = "Y"
+        MOVE "Y" TO WS-SE-SUB1
+    END-IF.
+    MOVE "SUBTRACT" TO WS-AL-STMT
+    MOVE WS-NUM34   TO WS-AL-OPERAND1
+    MOVE WS-NUM1    TO WS-AL-OPERAND2
+    MOVE ZERO       TO WS-AL-OPERAND3
+    MOVE "WS-SUB1"  TO WS-AL-RESULT-FIELD
+    MOVE WS-SUB1    TO WS-AL-RESULT-VAL
+    PERFORM 8100-WRITE-AUDIT-RECORD.
+
+    PERFORM 2300-COMPUTE-MULTIPLY.
+    MOVE "MULTIPLY" TO WS-AL-STMT
+    MOVE WS-NUM3    TO WS-AL-OPERAND1
+    MOVE WS-NUM4    TO WS-AL-OPERAND2
+    MOVE ZERO       TO WS-AL-OPERAND3
+    MOVE "WS-MULT"  TO WS-AL-RESULT-FIELD
+    MOVE WS-MULT    TO WS-AL-RESULT-VAL
+    PERFORM 8100-WRITE-AUDIT-RECORD.
+
+    PERFORM 2400-COMPUTE-DIVIDE.
+    MOVE "DIVIDE"   TO WS-AL-STMT
+    MOVE WS-NUM2    TO WS-AL-OPERAND1
+    MOVE WS-NUM1    TO WS-AL-OPERAND2
+    MOVE ZERO       TO WS-AL-OPERAND3
+    MOVE "WS-DIV"   TO WS-AL-RESULT-FIELD
+    MOVE WS-DIV     TO WS-AL-RESULT-VAL
+    PERFORM 8100-WRITE-AUDIT-RECORD.
+
+    COMPUTE WS-COM = (WS-NUM1 + WS-NUM2) * WS-NUM12
+        ON SIZE ERROR
+            MOVE "COMPUTE"  TO WS-EL-STMT
+            MOVE "WS-COM"   TO WS-EL-FIELD
+            PERFORM 8000-LOG-EXCEPTION
+            MOVE "Y"        TO WS-SE-COM
+    END-COMPUTE.
+*>WS-COM is derived from WS-NUM12 - if that ADD already overflowed,
+*>WS-COM is built from a stale/zeroed operand and must be flagged even
+*>though the COMPUTE itself didn't trip its own size error.
+    IF WS-SE-NUM12 = "Y"
+        MOVE "Y" TO WS-SE-COM
+    END-IF.
+    MOVE "COMPUTE"  TO WS-AL-STMT
+    MOVE WS-NUM1    TO WS-AL-OPERAND1
+    MOVE WS-NUM2    TO WS-AL-OPERAND2
+    MOVE WS-NUM12   TO WS-AL-OPERAND3
+    MOVE "WS-COM"   TO WS-AL-RESULT-FIELD
+    MOVE WS-COM     TO WS-AL-RESULT-VAL
+    PERFORM 8100-WRITE-AUDIT-RECORD.
+
+    PERFORM 2500-POST-TO-GL.
+
+2500-POST-TO-GL.
+    MOVE "400010"   TO WS-GL-ACCOUNT
+    MOVE "WS-NUM12" TO WS-GL-FIELD
+    MOVE WS-NUM12   TO WS-GL-AMOUNT-N
+    MOVE WS-NUM12   TO WS-GL-AMOUNT
+    IF WS-SE-NUM12 = "Y"
+        MOVE "E" TO WS-GL-FLAG
+    ELSE
+        MOVE SPACE TO WS-GL-FLAG
+    END-IF
+    PERFORM 8200-WRITE-GL-POSTING.
+
+    MOVE "400020"   TO WS-GL-ACCOUNT
+    MOVE "WS-NUM34" TO WS-GL-FIELD
+    MOVE WS-NUM34   TO WS-GL-AMOUNT-N
+    MOVE WS-NUM34   TO WS-GL-AMOUNT
+    IF WS-SE-NUM34 = "Y"
+        MOVE "E" TO WS-GL-FLAG
+    ELSE
+        MOVE SPACE TO WS-GL-FLAG
+    END-IF
+    PERFORM 8200-WRITE-GL-POSTING.
+
+    MOVE "400030"   TO WS-GL-ACCOUNT
+    MOVE "WS-SUB1"  TO WS-GL-FIELD
+    MOVE WS-SUB1    TO WS-GL-AMOUNT-N
+    MOVE WS-SUB1    TO WS-GL-AMOUNT
+    IF WS-SE-SUB1 = "Y"
+        MOVE "E" TO WS-GL-FLAG
+    ELSE
+        MOVE SPACE TO WS-GL-FLAG
+    END-IF
+    PERFORM 8200-WRITE-GL-POSTING.
+
+    MOVE "400040"   TO WS-GL-ACCOUNT
+    MOVE "WS-MULT"  TO WS-GL-FIELD
+    MOVE WS-MULT    TO WS-GL-AMOUNT-N
+    MOVE WS-MULT    TO WS-GL-AMOUNT
+    IF WS-SE-MULT = "Y"
+        MOVE "E" TO WS-GL-FLAG
+    ELSE
+        MOVE SPACE TO WS-GL-FLAG
+    END-IF
+    PERFORM 8200-WRITE-GL-POSTING.
+
+    MOVE "400050"   TO WS-GL-ACCOUNT
+    MOVE "WS-DIV"   TO WS-GL-FIELD
+    MOVE WS-DIV     TO WS-GL-AMOUNT-N
+    MOVE WS-DIV     TO WS-GL-AMOUNT
+    IF WS-SE-DIV = "Y"
+        MOVE "E" TO WS-GL-FLAG
+    ELSE
+        MOVE SPACE TO WS-GL-FLAG
+    END-IF
+    PERFORM 8200-WRITE-GL-POSTING.
+
+    MOVE "400060"   TO WS-GL-ACCOUNT
+    MOVE "WS-COM"   TO WS-GL-FIELD
+    MOVE WS-COM     TO WS-GL-AMOUNT-N
+    MOVE WS-COM     TO WS-GL-AMOUNT
+    IF WS-SE-COM = "Y"
+        MOVE "E" TO WS-GL-FLAG
+    ELSE
+        MOVE SPACE TO WS-GL-FLAG
+    END-IF
+    PERFORM 8200-WRITE-GL-POSTING.
+
+2050-EDIT-TRANSACTION.
+    SET WS-TRANS-VALID TO TRUE.
+    EVALUATE TRUE
+        WHEN TR-NUM1 NOT NUMERIC
+            MOVE "01" TO WS-RJ-REASON-CODE
+            MOVE "TR-NUM1 IS NOT NUMERIC" TO WS-RJ-REASON-TEXT
+            PERFORM 2060-REJECT-TRANSACTION
+        WHEN TR-NUM2 NOT NUMERIC
+            MOVE "02" TO WS-RJ-REASON-CODE
+            MOVE "TR-NUM2 IS NOT NUMERIC" TO WS-RJ-REASON-TEXT
+            PERFORM 2060-REJECT-TRANSACTION
+        WHEN TR-NUM3 NOT NUMERIC
+            MOVE "03" TO WS-RJ-REASON-CODE
+            MOVE "TR-NUM3 IS NOT NUMERIC" TO WS-RJ-REASON-TEXT
+            PERFORM 2060-REJECT-TRANSACTION
+        WHEN TR-NUM4 NOT NUMERIC
+            MOVE "04" TO WS-RJ-REASON-CODE
+            MOVE "TR-NUM4 IS NOT NUMERIC" TO WS-RJ-REASON-TEXT
+            PERFORM 2060-REJECT-TRANSACTION
+        WHEN TR-NUM3 < ZERO
+            MOVE "05" TO WS-RJ-REASON-CODE
+            MOVE "TR-NUM3 IS NEGATIVE" TO WS-RJ-REASON-TEXT
+            PERFORM 2060-REJECT-TRANSACTION
+        WHEN TR-NUM4 < ZERO
+            MOVE "06" TO WS-RJ-REASON-CODE
+            MOVE "TR-NUM4 IS NEGATIVE" TO WS-RJ-REASON-TEXT
+            PERFORM 2060-REJECT-TRANSACTION
+*>TR-NUM1 is the DIVIDE divisor in 2400-COMPUTE-DIVIDE - zero or
+*>negative must be screened here, not left to surface later as a
+*>DIVIDE size error after TR-NUM1 has already been added into
+*>WS-NUM12 and posted to the GL.
+        WHEN TR-NUM1 <= ZERO
+            MOVE "07" TO WS-RJ-REASON-CODE
+            MOVE "TR-NUM1 IS ZERO OR NEGATIVE" TO WS-RJ-REASON-TEXT
+            PERFORM 2060-REJECT-TRANSACTION
+        WHEN TR-NUM2 < ZERO
+            MOVE "08" TO WS-RJ-REASON-CODE
+            MOVE "TR-NUM2 IS NEGATIVE" TO WS-RJ-REASON-TEXT
+            PERFORM 2060-REJECT-TRANSACTION
+    END-EVALUATE.
+
+2060-REJECT-TRANSACTION.
+    SET WS-TRANS-INVALID TO TRUE.
+    ADD 1 TO WS-REJECT-COUNT.
+    MOVE TR-TRANS-KEY TO WS-RJ-KEY.
+    WRITE REJECT-RECORD FROM WS-REJECT-LINE.
+    IF NOT WS-REJECT-OK
+        MOVE WS-REJECT-STATUS TO WS-FATAL-STATUS
+        MOVE "REJECT-FILE WRITE" TO WS-FATAL-FILE
+        PERFORM 9900-FATAL-FILE-ERROR
+    END-IF.
+
+2300-COMPUTE-MULTIPLY.
+    EVALUATE TRUE
+        WHEN WS-RND-TRUNCATE
+            MULTIPLY WS-NUM3 BY WS-NUM4 GIVING WS-MULT
+                ROUNDED MODE IS TRUNCATION
+                ON SIZE ERROR
+                    MOVE "MULTIPLY" TO WS-EL-STMT
+                    MOVE "WS-MULT"  TO WS-EL-FIELD
+                    PERFORM 8000-LOG-EXCEPTION
+                    MOVE "Y"        TO WS-SE-MULT
+            END-MULTIPLY
+        WHEN WS-RND-HALF-UP
+            MULTIPLY WS-NUM3 BY WS-NUM4 GIVING WS-MULT
+                ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                ON SIZE ERROR
+                    MOVE "MULTIPLY" TO WS-EL-STMT
+                    MOVE "WS-MULT"  TO WS-EL-FIELD
+                    PERFORM 8000-LOG-EXCEPTION
+                    MOVE "Y"        TO WS-SE-MULT
+            END-MULTIPLY
+        WHEN OTHER
+            MULTIPLY WS-NUM3 BY WS-NUM4 GIVING WS-MULT
+                ROUNDED MODE IS NEAREST-EVEN
+                ON SIZE ERROR
+                    MOVE "MULTIPLY" TO WS-EL-STMT
+                    MOVE "WS-MULT"  TO WS-EL-FIELD
+                    PERFORM 8000-LOG-EXCEPTION
+                    MOVE "Y"        TO WS-SE-MULT
+            END-MULTIPLY
+    END-EVALUATE.
+
+2400-COMPUTE-DIVIDE.
+    EVALUATE TRUE
+        WHEN WS-RND-TRUNCATE
+            DIVIDE WS-NUM2 BY WS-NUM1 GIVING WS-DIV
+                ROUNDED MODE IS TRUNCATION
+                ON SIZE ERROR
+                    MOVE "DIVIDE" TO WS-EL-STMT
+                    MOVE "WS-DIV" TO WS-EL-FIELD
+                    PERFORM 8000-LOG-EXCEPTION
+                    MOVE "Y"      TO WS-SE-DIV
+            END-DIVIDE
+        WHEN WS-RND-HALF-UP
+            DIVIDE WS-NUM2 BY WS-NUM1 GIVING WS-DIV
+                ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                ON SIZE ERROR
+                    MOVE "DIVIDE" TO WS-EL-STMT
+                    MOVE "WS-DIV" TO WS-EL-FIELD
+                    PERFORM 8000-LOG-EXCEPTION
+                    MOVE "Y"      TO WS-SE-DIV
+            END-DIVIDE
+        WHEN OTHER
+            DIVIDE WS-NUM2 BY WS-NUM1 GIVING WS-DIV
+                ROUNDED MODE IS NEAREST-EVEN
+                ON SIZE ERROR
+                    MOVE "DIVIDE" TO WS-EL-STMT
+                    MOVE "WS-DIV" TO WS-EL-FIELD
+                    PERFORM 8000-LOG-EXCEPTION
+                    MOVE "Y"      TO WS-SE-DIV
+            END-DIVIDE
+    END-EVALUATE.
+
+2100-READ-TRANSACTION.
+    READ TRANS-FILE
+        AT END
+            SET WS-END-OF-FILE TO TRUE
+        NOT AT END
+            ADD 1 TO WS-RECORDS-READ
+    END-READ.
+
+2200-WRITE-RESULT.
+    MOVE TR-TRANS-KEY TO WS-RL-KEY.
+    MOVE WS-NUM12 TO WS-RL-NUM12.
+    MOVE WS-NUM34 TO WS-RL-NUM34.
+    MOVE WS-SUB1 TO WS-RL-SUB1.
+    MOVE WS-MULT TO WS-RL-MULT.
+    MOVE WS-DIV TO WS-RL-DIV.
+    MOVE WS-COM TO WS-RL-COM.
+    WRITE RESULT-RECORD FROM WS-RESULT-LINE.
+    IF NOT WS-RESULT-OK
+        MOVE WS-RESULT-STATUS TO WS-FATAL-STATUS
+        MOVE "RESULT-FILE WRITE" TO WS-FATAL-FILE
+        PERFORM 9900-FATAL-FILE-ERROR
+    END-IF.
+
+8000-LOG-EXCEPTION.
+    ADD 1 TO WS-EXCEPTION-COUNT.
+    MOVE TR-TRANS-KEY TO WS-EL-KEY.
+    MOVE "SIZE ERROR - FIELD WOULD HAVE TRUNCATED, FLAGGED"
+        TO WS-EL-MSG.
+    WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+    IF NOT WS-EXCEPTION-OK
+        MOVE WS-EXCEPTION-STATUS TO WS-FATAL-STATUS
+        MOVE "EXCEPTION-RPT WRITE" TO WS-FATAL-FILE
+        PERFORM 9900-FATAL-FILE-ERROR
+    END-IF.
+
+8100-WRITE-AUDIT-RECORD.
+    MOVE TR-TRANS-KEY TO WS-AL-KEY.
+    MOVE FUNCTION CURRENT-DATE TO WS-AL-TIMESTAMP.
+    WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+    IF NOT WS-AUDIT-OK
+        MOVE WS-AUDIT-STATUS TO WS-FATAL-STATUS
+        MOVE "AUDIT-LOG WRITE" TO WS-FATAL-FILE
+        PERFORM 9900-FATAL-FILE-ERROR
+    END-IF.
+
+8200-WRITE-GL-POSTING.
+    MOVE TR-TRANS-KEY TO WS-GL-KEY.
+    IF WS-GL-AMOUNT-N >= ZERO
+        MOVE "D" TO WS-GL-DR-CR
+    ELSE
+        MOVE "C" TO WS-GL-DR-CR
+    END-IF.
+    WRITE GLPOST-RECORD FROM WS-GL-LINE.
+    IF NOT WS-GLPOST-OK
+        MOVE WS-GLPOST-STATUS TO WS-FATAL-STATUS
+        MOVE "GLPOST-FILE WRITE" TO WS-FATAL-FILE
+        PERFORM 9900-FATAL-FILE-ERROR
+    END-IF.
+
+4000-WRITE-CHECKPOINT.
+    MOVE TR-TRANS-KEY TO WS-CP-LAST-KEY.
+    MOVE WS-RECORDS-READ TO WS-CP-RECORDS-READ.
+    MOVE WS-RECORDS-PROCESSED TO WS-CP-RECORDS-PROCESSED.
+    MOVE WS-REJECT-COUNT TO WS-CP-REJECT-COUNT.
+    MOVE WS-EXCEPTION-COUNT TO WS-CP-EXCEPTION-COUNT.
+    MOVE WS-TOTAL-COM TO WS-CP-TOTAL-COM.
+
+*>OPEN OUTPUT on CHECKPOINT-FILE directly would truncate the previous,
+*>still-valid checkpoint before the new one is durable - a crash between
+*>the truncate and the WRITE completing would leave CHECKPOINT.DAT empty,
+*>which 1100-CHECK-FOR-CHECKPOINT reads as "no checkpoint" and reprocesses
+*>the whole file, exactly the outcome req 007 exists to prevent. Instead
+*>the new checkpoint is written in full to a staging file first, and only
+*>once that write is confirmed does CBL_RENAME_FILE atomically replace
+*>CHECKPOINT.DAT with it, so a crash mid-write leaves the prior valid
+*>checkpoint (or no checkpoint) untouched, never a corrupt one.
+    OPEN OUTPUT CHECKPOINT-STAGE-FILE.
+    IF NOT (WS-CP-STAGE-OK OR WS-CP-STAGE-NOT-FOUND)
+        MOVE WS-CP-STAGE-STATUS TO WS-FATAL-STATUS
+        MOVE "CHECKPOINT-STAGE OPEN OUTPUT" TO WS-FATAL-FILE
+        PERFORM 9900-FATAL-FILE-ERROR
+    END-IF.
+    WRITE CHECKPOINT-STAGE-RECORD FROM WS-CHECKPOINT-LINE.
+    IF NOT WS-CP-STAGE-OK
+        MOVE WS-CP-STAGE-STATUS TO WS-FATAL-STATUS
+        MOVE "CHECKPOINT-STAGE WRITE" TO WS-FATAL-FILE
+        PERFORM 9900-FATAL-FILE-ERROR
+    END-IF.
+    CLOSE CHECKPOINT-STAGE-FILE.
+
+    CALL "CBL_RENAME_FILE" USING WS-CP-STAGE-PATH WS-CHECKPOINT-PATH
+        RETURNING WS-CP-RENAME-RC.
+    IF WS-CP-RENAME-RC NOT = ZERO
+        MOVE WS-CP-RENAME-RC TO WS-FATAL-STATUS
+        MOVE "CHECKPOINT RENAME" TO WS-FATAL-FILE
+        PERFORM 9900-FATAL-FILE-ERROR
+    END-IF.
+
+4100-CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    IF NOT (WS-CHECKPOINT-OK OR WS-CHECKPOINT-NOT-FOUND)
+        MOVE WS-CHECKPOINT-STATUS TO WS-FATAL-STATUS
+        MOVE "CHECKPOINT-FILE OPEN OUTPUT" TO WS-FATAL-FILE
+        PERFORM 9900-FATAL-FILE-ERROR
+    END-IF.
+    CLOSE CHECKPOINT-FILE.
+
+5000-WRITE-CONTROL-REPORT.
+    MOVE "CS4080ExampleProgram - END OF JOB CONTROL REPORT"
+        TO WS-CONTROL-LINE.
+    PERFORM 5010-WRITE-CONTROL-LINE.
+
+    MOVE SPACES TO WS-CONTROL-LINE.
+    STRING "RECORDS READ       : " WS-RECORDS-READ
+        DELIMITED BY SIZE INTO WS-CONTROL-LINE.
+    PERFORM 5010-WRITE-CONTROL-LINE.
+
+    MOVE SPACES TO WS-CONTROL-LINE.
+    STRING "RECORDS PROCESSED  : " WS-RECORDS-PROCESSED
+        DELIMITED BY SIZE INTO WS-CONTROL-LINE.
+    PERFORM 5010-WRITE-CONTROL-LINE.
+
+    MOVE SPACES TO WS-CONTROL-LINE.
+    STRING "RECORDS REJECTED   : " WS-REJECT-COUNT
+        DELIMITED BY SIZE INTO WS-CONTROL-LINE.
+    PERFORM 5010-WRITE-CONTROL-LINE.
+
+    MOVE SPACES TO WS-CONTROL-LINE.
+    STRING "SIZE ERROR COUNT   : " WS-EXCEPTION-COUNT
+        DELIMITED BY SIZE INTO WS-CONTROL-LINE.
+    PERFORM 5010-WRITE-CONTROL-LINE.
+
+    MOVE WS-TOTAL-COM TO WS-CR-TOTAL-COM.
+    MOVE SPACES TO WS-CONTROL-LINE.
+    STRING "TOTAL OF WS-COM    : " WS-CR-TOTAL-COM
+        DELIMITED BY SIZE INTO WS-CONTROL-LINE.
+    PERFORM 5010-WRITE-CONTROL-LINE.
+
+    DISPLAY "===== END OF JOB CONTROL REPORT =====".
+    DISPLAY "Records read       : " WS-RECORDS-READ.
+    DISPLAY "Records processed  : " WS-RECORDS-PROCESSED.
+    DISPLAY "Records rejected   : " WS-REJECT-COUNT.
+    DISPLAY "Size error count   : " WS-EXCEPTION-COUNT.
+    DISPLAY "Total of WS-COM    : " WS-CR-TOTAL-COM.
+
+5010-WRITE-CONTROL-LINE.
+    WRITE CONTROL-RECORD FROM WS-CONTROL-LINE.
+    IF NOT WS-CONTROL-OK
+        MOVE WS-CONTROL-STATUS TO WS-FATAL-STATUS
+        MOVE "CONTROL-RPT WRITE" TO WS-FATAL-FILE
+        PERFORM 9900-FATAL-FILE-ERROR
+    END-IF.
+
+9000-TERMINATE.
+    PERFORM 5000-WRITE-CONTROL-REPORT.
+    CLOSE TRANS-FILE.
+    CLOSE RESULT-FILE.
+    CLOSE EXCEPTION-RPT.
+    CLOSE AUDIT-LOG.
+    CLOSE REJECT-FILE.
+    CLOSE CONTROL-RPT.
+    CLOSE GLPOST-FILE.
+    PERFORM 4100-CLEAR-CHECKPOINT.
+
+9900-FATAL-FILE-ERROR.
+    DISPLAY "***** FATAL FILE ERROR *****".
+    DISPLAY "Operation : " WS-FATAL-FILE.
+    DISPLAY "Status    : " WS-FATAL-STATUS.
+    MOVE 16 TO RETURN-CODE.
+    STOP RUN.
