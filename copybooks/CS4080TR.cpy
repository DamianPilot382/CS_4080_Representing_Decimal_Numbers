@@ -0,0 +1,14 @@
+*> CS4080TR
+*> Transaction record layout for CS4080ExampleProgram's TRANS-FILE.
+*> One record per transaction, laid out as the WS-NUM1/WS-NUM2 and
+*> WS-NUM3/WS-NUM4 operand pairs the PROCEDURE DIVISION arithmetic
+*> runs against.
+*> Amount fields carry SIGN IS TRAILING SEPARATE so a flat LINE
+*> SEQUENTIAL data file can be hand-built/edited with a plain +/-
+*> character instead of a zoned overpunch.
+01  TRANS-RECORD.
+    05  TR-TRANS-KEY        PIC 9(6).
+    05  TR-NUM1             PIC S9         SIGN IS TRAILING SEPARATE.
+    05  TR-NUM2             PIC S9         SIGN IS TRAILING SEPARATE.
+    05  TR-NUM3             PIC S9(5)V9(2) SIGN IS TRAILING SEPARATE.
+    05  TR-NUM4             PIC S9(5)V9(2) SIGN IS TRAILING SEPARATE.
