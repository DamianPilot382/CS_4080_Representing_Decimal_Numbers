@@ -0,0 +1,18 @@
+*> CS4080PK
+*> COMP-3 packed-decimal mirror of the WORKING-STORAGE numeric
+*> layout in CS4080ExampleProgram, used by CS4080PerfCompare to
+*> benchmark packed-decimal arithmetic against the zoned-decimal
+*> (DISPLAY) fields the production program uses today.
+01  WS-PACKED-FIELDS.
+    05  WS-P-NUM1           PIC S9           COMP-3.
+    05  WS-P-NUM2           PIC S9           COMP-3.
+    05  WS-P-NUM12          PIC S9           COMP-3.
+    05  WS-P-NUM3           PIC S9(5)V9(2)   COMP-3.
+    05  WS-P-NUM4           PIC S9(5)V9(2)   COMP-3.
+    05  WS-P-NUM34          PIC S9(5)V9(2)   COMP-3.
+    05  WS-P-SUB1           PIC S9(5)V9(2)   COMP-3.
+    05  WS-P-MULT           PIC S9(5)V9(3)   COMP-3.
+    05  WS-P-DIV            PIC S9(5)V9(3)   COMP-3.
+    05  WS-P-COM            PIC S9(35)V9(3)  COMP-3.
+    05  WS-P-COMP1          PIC S9           COMP-3.
+    05  WS-P-COMP2          PIC S9(5)V9(2)   COMP-3.
