@@ -0,0 +1,249 @@
+*>CS4080OnlineInquiry
+*>Companion to CS4080ExampleProgram.
+*>Interactive ad-hoc calculation - a user picks one of the batch job's
+*>ADD/SUBTRACT/MULTIPLY/DIVIDE/COMPUTE operations, keys in just the
+*>operands that operation needs, and gets that one result, without
+*>having to build a transaction file and submit a batch run for a
+*>single what-if question.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CS4080OnlineInquiry.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+    WORKING-STORAGE SECTION.
+    01  WS-CONTINUE-SWITCH PIC X VALUE "Y".
+        88  WS-CONTINUE-INQUIRY     VALUE "Y" "y".
+
+    01  WS-ROUND-MODE-PARM PIC X(10).
+    01  WS-ROUND-MODE PIC X VALUE "N".
+        88  WS-RND-NEAREST          VALUE "N".
+        88  WS-RND-TRUNCATE         VALUE "T".
+        88  WS-RND-HALF-UP          VALUE "H".
+
+    01  WS-SIZE-ERROR-SWITCH PIC X VALUE "N".
+        88  WS-SIZE-ERROR-OCCURRED  VALUE "Y".
+
+*>Operation choice - one menu entry per result field the batch job
+*>computes, so an ad-hoc inquiry only has to key the operands that
+*>result actually needs instead of all four batch operands every time.
+    01  WS-OPERATION-CHOICE PIC 9 VALUE ZERO.
+        88  WS-OP-ADD-NUM12         VALUE 1.
+        88  WS-OP-ADD-NUM34         VALUE 2.
+        88  WS-OP-SUBTRACT          VALUE 3.
+        88  WS-OP-MULTIPLY          VALUE 4.
+        88  WS-OP-DIVIDE            VALUE 5.
+        88  WS-OP-COMPUTE           VALUE 6.
+        88  WS-OP-VALID             VALUES 1 THRU 6.
+
+    01  WS-NUM1 PIC S9.
+    01  WS-NUM2 PIC S9.
+    01  WS-NUM12 PIC S9.
+    01  WS-NUM3 PIC S9(5)V9(2).
+    01  WS-NUM4 PIC S9(5)V9(2).
+    01  WS-NUM34 PIC S9(5)V9(2).
+    01  WS-SUB1 PIC S9(5)V9(2).
+    01  WS-MULT PIC S9(5)V9(3).
+    01  WS-DIV PIC S9(5)V9(3).
+    01  WS-COM PIC S9(35)V9(3).
+
+    01  WS-DISPLAY-LINE PIC X(60).
+
+PROCEDURE DIVISION.
+
+0000-MAIN-CONTROL.
+    PERFORM 1000-INITIALIZE.
+    PERFORM 2000-RUN-INQUIRY UNTIL NOT WS-CONTINUE-INQUIRY.
+    DISPLAY "CS4080OnlineInquiry - session ended.".
+    STOP RUN.
+
+1000-INITIALIZE.
+    DISPLAY "===== CS4080 ONLINE INQUIRY =====".
+    ACCEPT WS-ROUND-MODE-PARM FROM ENVIRONMENT "ROUND_MODE".
+    EVALUATE WS-ROUND-MODE-PARM(1:1)
+        WHEN "T" WHEN "t"
+            MOVE "T" TO WS-ROUND-MODE
+        WHEN "H" WHEN "h"
+            MOVE "H" TO WS-ROUND-MODE
+        WHEN OTHER
+            MOVE "N" TO WS-ROUND-MODE
+    END-EVALUATE.
+    DISPLAY "Rounding mode for this session (N/T/H), Enter to keep "
+        WS-ROUND-MODE ": " WITH NO ADVANCING.
+    ACCEPT WS-ROUND-MODE-PARM.
+    IF WS-ROUND-MODE-PARM NOT = SPACES
+        EVALUATE WS-ROUND-MODE-PARM(1:1)
+            WHEN "T" WHEN "t"
+                MOVE "T" TO WS-ROUND-MODE
+            WHEN "H" WHEN "h"
+                MOVE "H" TO WS-ROUND-MODE
+            WHEN "N" WHEN "n"
+                MOVE "N" TO WS-ROUND-MODE
+        END-EVALUATE
+    END-IF.
+    DISPLAY "Rounding mode in use : " WS-ROUND-MODE.
+
+2000-RUN-INQUIRY.
+    PERFORM 2050-SELECT-OPERATION.
+    PERFORM 2100-ACCEPT-OPERANDS.
+    PERFORM 2200-COMPUTE-RESULTS.
+    PERFORM 2300-DISPLAY-RESULTS.
+
+    DISPLAY "Another inquiry? (Y/N): " WITH NO ADVANCING.
+    ACCEPT WS-CONTINUE-SWITCH.
+
+2050-SELECT-OPERATION.
+    MOVE ZERO TO WS-OPERATION-CHOICE.
+    PERFORM UNTIL WS-OP-VALID
+        DISPLAY " "
+        DISPLAY "Choose an operation:"
+        DISPLAY "  1. NUM1 + NUM2   giving NUM12  (S9)"
+        DISPLAY "  2. NUM3 + NUM4   giving NUM34  (S9(5)V9(2))"
+        DISPLAY "  3. NUM34 - NUM1  giving SUB1"
+        DISPLAY "  4. NUM3 * NUM4   giving MULT"
+        DISPLAY "  5. NUM2 / NUM1   giving DIV"
+        DISPLAY "  6. (NUM1+NUM2) * NUM12  giving COM"
+        DISPLAY "Operation (1-6): " WITH NO ADVANCING
+        ACCEPT WS-OPERATION-CHOICE
+        IF NOT WS-OP-VALID
+            DISPLAY "*** INVALID SELECTION - CHOOSE 1-6"
+        END-IF
+    END-PERFORM.
+
+2100-ACCEPT-OPERANDS.
+    EVALUATE TRUE
+        WHEN WS-OP-ADD-NUM12
+            DISPLAY "NUM1 (S9)        : " WITH NO ADVANCING
+            ACCEPT WS-NUM1
+            DISPLAY "NUM2 (S9)        : " WITH NO ADVANCING
+            ACCEPT WS-NUM2
+        WHEN WS-OP-ADD-NUM34
+            DISPLAY "NUM3 (S9(5)V9(2)): " WITH NO ADVANCING
+            ACCEPT WS-NUM3
+            DISPLAY "NUM4 (S9(5)V9(2)): " WITH NO ADVANCING
+            ACCEPT WS-NUM4
+        WHEN WS-OP-SUBTRACT
+            DISPLAY "NUM34 (S9(5)V9(2)): " WITH NO ADVANCING
+            ACCEPT WS-NUM34
+            DISPLAY "NUM1 (S9)         : " WITH NO ADVANCING
+            ACCEPT WS-NUM1
+        WHEN WS-OP-MULTIPLY
+            DISPLAY "NUM3 (S9(5)V9(2)): " WITH NO ADVANCING
+            ACCEPT WS-NUM3
+            DISPLAY "NUM4 (S9(5)V9(2)): " WITH NO ADVANCING
+            ACCEPT WS-NUM4
+        WHEN WS-OP-DIVIDE
+            DISPLAY "NUM2 (S9)        : " WITH NO ADVANCING
+            ACCEPT WS-NUM2
+            DISPLAY "NUM1 (S9)        : " WITH NO ADVANCING
+            ACCEPT WS-NUM1
+        WHEN WS-OP-COMPUTE
+            DISPLAY "NUM1 (S9)        : " WITH NO ADVANCING
+            ACCEPT WS-NUM1
+            DISPLAY "NUM2 (S9)        : " WITH NO ADVANCING
+            ACCEPT WS-NUM2
+            DISPLAY "NUM12 (S9)       : " WITH NO ADVANCING
+            ACCEPT WS-NUM12
+    END-EVALUATE.
+
+2200-COMPUTE-RESULTS.
+    MOVE "N" TO WS-SIZE-ERROR-SWITCH.
+    EVALUATE TRUE
+        WHEN WS-OP-ADD-NUM12
+            INITIALIZE WS-NUM12
+            ADD WS-NUM1 WS-NUM2 TO WS-NUM12
+                ON SIZE ERROR
+                    MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+            END-ADD
+        WHEN WS-OP-ADD-NUM34
+            INITIALIZE WS-NUM34
+            ADD WS-NUM3 WS-NUM4 TO WS-NUM34
+                ON SIZE ERROR
+                    MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+            END-ADD
+        WHEN WS-OP-SUBTRACT
+            SUBTRACT WS-NUM1 FROM WS-NUM34 GIVING WS-SUB1
+                ON SIZE ERROR
+                    MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+            END-SUBTRACT
+        WHEN WS-OP-MULTIPLY
+            PERFORM 2400-COMPUTE-MULTIPLY
+        WHEN WS-OP-DIVIDE
+            PERFORM 2500-COMPUTE-DIVIDE
+        WHEN WS-OP-COMPUTE
+            COMPUTE WS-COM = (WS-NUM1 + WS-NUM2) * WS-NUM12
+                ON SIZE ERROR
+                    MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+            END-COMPUTE
+    END-EVALUATE.
+
+2300-DISPLAY-RESULTS.
+    DISPLAY " ".
+    EVALUATE TRUE
+        WHEN WS-OP-ADD-NUM12
+            DISPLAY "NUM1 + NUM2  = " WS-NUM12
+        WHEN WS-OP-ADD-NUM34
+            DISPLAY "NUM3 + NUM4  = " WS-NUM34
+        WHEN WS-OP-SUBTRACT
+            DISPLAY "NUM34 - NUM1 = " WS-SUB1
+        WHEN WS-OP-MULTIPLY
+            DISPLAY "NUM3 * NUM4  = " WS-MULT
+        WHEN WS-OP-DIVIDE
+            DISPLAY "NUM2 / NUM1  = " WS-DIV
+        WHEN WS-OP-COMPUTE
+            DISPLAY "(N1+N2)*N12  = " WS-COM
+    END-EVALUATE.
+    IF WS-SIZE-ERROR-OCCURRED
+        DISPLAY "*** RESULT WOULD HAVE TRUNCATED - FLAGGED"
+    END-IF.
+    DISPLAY " ".
+
+2400-COMPUTE-MULTIPLY.
+    EVALUATE TRUE
+        WHEN WS-RND-TRUNCATE
+            MULTIPLY WS-NUM3 BY WS-NUM4 GIVING WS-MULT
+                ROUNDED MODE IS TRUNCATION
+                ON SIZE ERROR
+                    MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+            END-MULTIPLY
+        WHEN WS-RND-HALF-UP
+            MULTIPLY WS-NUM3 BY WS-NUM4 GIVING WS-MULT
+                ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                ON SIZE ERROR
+                    MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+            END-MULTIPLY
+        WHEN OTHER
+            MULTIPLY WS-NUM3 BY WS-NUM4 GIVING WS-MULT
+                ROUNDED MODE IS NEAREST-EVEN
+                ON SIZE ERROR
+                    MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+            END-MULTIPLY
+    END-EVALUATE.
+
+2500-COMPUTE-DIVIDE.
+    IF WS-NUM1 = ZERO
+        DISPLAY "*** NUM1 IS ZERO - DIVIDE SKIPPED"
+        MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+    ELSE
+        EVALUATE TRUE
+            WHEN WS-RND-TRUNCATE
+                DIVIDE WS-NUM2 BY WS-NUM1 GIVING WS-DIV
+                    ROUNDED MODE IS TRUNCATION
+                    ON SIZE ERROR
+                        MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+                END-DIVIDE
+            WHEN WS-RND-HALF-UP
+                DIVIDE WS-NUM2 BY WS-NUM1 GIVING WS-DIV
+                    ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                    ON SIZE ERROR
+                        MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+                END-DIVIDE
+            WHEN OTHER
+                DIVIDE WS-NUM2 BY WS-NUM1 GIVING WS-DIV
+                    ROUNDED MODE IS NEAREST-EVEN
+                    ON SIZE ERROR
+                        MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+                END-DIVIDE
+        END-EVALUATE
+    END-IF.
