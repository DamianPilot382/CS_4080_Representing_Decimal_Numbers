@@ -0,0 +1,196 @@
+*>CS4080PerfCompare
+*>Companion to CS4080ExampleProgram.
+*>Runs the same ADD/SUBTRACT/MULTIPLY/DIVIDE/COMPUTE sequence a large
+*>number of times against the zoned-decimal (DISPLAY) WORKING-STORAGE
+*>layout and again against a COMP-3 packed-decimal mirror of it, timing
+*>each pass, and writes a before/after report so the packed-decimal
+*>conversion can be justified with real numbers before it is rolled
+*>out shop-wide.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CS4080PerfCompare.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT TIMING-RPT ASSIGN TO "data/TIMING.RPT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-TIMING-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  TIMING-RPT.
+    01  TIMING-RECORD               PIC X(80).
+
+    WORKING-STORAGE SECTION.
+    01  WS-TIMING-STATUS PIC XX.
+        88  WS-TIMING-OK            VALUE "00".
+
+*>Set before PERFORM 9900-FATAL-FILE-ERROR so the abend message says
+*>which file/operation actually failed.
+    01  WS-FATAL-FILE PIC X(20).
+    01  WS-FATAL-STATUS PIC XX.
+
+*>Number of times the arithmetic sequence is repeated for each
+*>representation. Large enough that the hundredths-of-a-second
+*>clock from ACCEPT ... FROM TIME can show a difference.
+    01  WS-ITERATIONS PIC 9(7) VALUE 200000.
+    01  WS-LOOP-CTR PIC 9(7).
+
+    01  WS-START-TIME PIC 9(8).
+    01  WS-END-TIME PIC 9(8).
+    01  WS-ZONED-CENTISECS PIC S9(8).
+    01  WS-PACKED-CENTISECS PIC S9(8).
+
+*>ACCEPT FROM TIME returns raw HHMMSSss digits, not a count of
+*>centiseconds, so it cannot be subtracted directly - two clock
+*>readings that straddle a minute/hour rollover would otherwise be
+*>subtracted as if HH, MM, SS and hh were all base-100 digits of the
+*>same number. 1900-TIME-TO-CENTISECS converts one reading (passed in
+*>WS-RAW-TIME) into true elapsed centiseconds since midnight
+*>(WS-RAW-CENTISECS) so the elapsed-time COMPUTEs below do real time
+*>arithmetic.
+    01  WS-RAW-TIME PIC 9(8).
+    01  WS-RAW-HH PIC 9(2).
+    01  WS-RAW-MM PIC 9(2).
+    01  WS-RAW-SS PIC 9(2).
+    01  WS-RAW-HS PIC 9(2).
+    01  WS-RAW-CENTISECS PIC S9(8).
+    01  WS-START-CENTISECS PIC S9(8).
+    01  WS-END-CENTISECS PIC S9(8).
+
+*>Zoned-decimal (DISPLAY) working copy - same layout as
+*>CS4080ExampleProgram's WORKING-STORAGE.
+    01  WS-Z-NUM1 PIC S9 VALUE 4.
+    01  WS-Z-NUM2 PIC S9 VALUE 5.
+    01  WS-Z-NUM12 PIC S9.
+    01  WS-Z-NUM3 PIC S9(5)V9(2) VALUE 4.12.
+    01  WS-Z-NUM4 PIC S9(5)V9(2) VALUE 1.50.
+    01  WS-Z-NUM34 PIC S9(5)V9(2).
+    01  WS-Z-SUB1 PIC S9(5)V9(2).
+    01  WS-Z-MULT PIC S9(5)V9(3).
+    01  WS-Z-DIV PIC S9(5)V9(3).
+    01  WS-Z-COM PIC S9(35)V9(3).
+
+*>Packed-decimal (COMP-3) working copy.
+    COPY CS4080PK.
+
+    01  WS-TIMING-LINE               PIC X(80).
+
+PROCEDURE DIVISION.
+
+0000-MAIN-CONTROL.
+    OPEN OUTPUT TIMING-RPT.
+    IF NOT WS-TIMING-OK
+        MOVE WS-TIMING-STATUS TO WS-FATAL-STATUS
+        MOVE "TIMING-RPT OPEN OUTPUT" TO WS-FATAL-FILE
+        PERFORM 9900-FATAL-FILE-ERROR
+    END-IF.
+
+    PERFORM 1000-RUN-ZONED-PASS.
+    PERFORM 2000-RUN-PACKED-PASS.
+    PERFORM 3000-WRITE-TIMING-REPORT.
+
+    CLOSE TIMING-RPT.
+    STOP RUN.
+
+1000-RUN-ZONED-PASS.
+    ACCEPT WS-START-TIME FROM TIME.
+    PERFORM VARYING WS-LOOP-CTR FROM 1 BY 1
+            UNTIL WS-LOOP-CTR > WS-ITERATIONS
+        ADD WS-Z-NUM1 WS-Z-NUM2 GIVING WS-Z-NUM12
+        ADD WS-Z-NUM3 WS-Z-NUM4 GIVING WS-Z-NUM34
+        SUBTRACT WS-Z-NUM1 FROM WS-Z-NUM34 GIVING WS-Z-SUB1
+        MULTIPLY WS-Z-NUM3 BY WS-Z-NUM4 GIVING WS-Z-MULT
+        DIVIDE WS-Z-NUM2 BY WS-Z-NUM1 GIVING WS-Z-DIV
+        COMPUTE WS-Z-COM = (WS-Z-NUM1 + WS-Z-NUM2) * WS-Z-NUM12
+    END-PERFORM.
+    ACCEPT WS-END-TIME FROM TIME.
+
+    MOVE WS-START-TIME TO WS-RAW-TIME.
+    PERFORM 1900-TIME-TO-CENTISECS.
+    MOVE WS-RAW-CENTISECS TO WS-START-CENTISECS.
+    MOVE WS-END-TIME TO WS-RAW-TIME.
+    PERFORM 1900-TIME-TO-CENTISECS.
+    MOVE WS-RAW-CENTISECS TO WS-END-CENTISECS.
+    COMPUTE WS-ZONED-CENTISECS = WS-END-CENTISECS - WS-START-CENTISECS.
+
+2000-RUN-PACKED-PASS.
+    MOVE 4 TO WS-P-NUM1.
+    MOVE 5 TO WS-P-NUM2.
+    MOVE 4.12 TO WS-P-NUM3.
+    MOVE 1.50 TO WS-P-NUM4.
+
+    ACCEPT WS-START-TIME FROM TIME.
+    PERFORM VARYING WS-LOOP-CTR FROM 1 BY 1
+            UNTIL WS-LOOP-CTR > WS-ITERATIONS
+        ADD WS-P-NUM1 WS-P-NUM2 GIVING WS-P-NUM12
+        ADD WS-P-NUM3 WS-P-NUM4 GIVING WS-P-NUM34
+        SUBTRACT WS-P-NUM1 FROM WS-P-NUM34 GIVING WS-P-SUB1
+        MULTIPLY WS-P-NUM3 BY WS-P-NUM4 GIVING WS-P-MULT
+        DIVIDE WS-P-NUM2 BY WS-P-NUM1 GIVING WS-P-DIV
+        COMPUTE WS-P-COM = (WS-P-NUM1 + WS-P-NUM2) * WS-P-NUM12
+    END-PERFORM.
+    ACCEPT WS-END-TIME FROM TIME.
+
+    MOVE WS-START-TIME TO WS-RAW-TIME.
+    PERFORM 1900-TIME-TO-CENTISECS.
+    MOVE WS-RAW-CENTISECS TO WS-START-CENTISECS.
+    MOVE WS-END-TIME TO WS-RAW-TIME.
+    PERFORM 1900-TIME-TO-CENTISECS.
+    MOVE WS-RAW-CENTISECS TO WS-END-CENTISECS.
+    COMPUTE WS-PACKED-CENTISECS = WS-END-CENTISECS - WS-START-CENTISECS.
+
+3000-WRITE-TIMING-REPORT.
+    MOVE "CS4080 ZONED vs PACKED-DECIMAL TIMING COMPARISON"
+        TO WS-TIMING-LINE.
+    PERFORM 3010-WRITE-TIMING-LINE.
+
+    MOVE SPACES TO WS-TIMING-LINE.
+    STRING "ITERATIONS PER PASS : " WS-ITERATIONS
+        DELIMITED BY SIZE INTO WS-TIMING-LINE.
+    PERFORM 3010-WRITE-TIMING-LINE.
+
+    MOVE SPACES TO WS-TIMING-LINE.
+    STRING "ZONED  (DISPLAY) ELAPSED CENTISECONDS  : "
+        WS-ZONED-CENTISECS
+        DELIMITED BY SIZE INTO WS-TIMING-LINE.
+    PERFORM 3010-WRITE-TIMING-LINE.
+
+    MOVE SPACES TO WS-TIMING-LINE.
+    STRING "PACKED (COMP-3)  ELAPSED CENTISECONDS  : "
+        WS-PACKED-CENTISECS
+        DELIMITED BY SIZE INTO WS-TIMING-LINE.
+    PERFORM 3010-WRITE-TIMING-LINE.
+
+    DISPLAY WS-TIMING-LINE.
+    MOVE "NOTE: ACCEPT FROM TIME wraps at midnight; rerun near a"
+        TO WS-TIMING-LINE.
+    PERFORM 3010-WRITE-TIMING-LINE.
+    MOVE "day boundary if the elapsed figures look negative."
+        TO WS-TIMING-LINE.
+    PERFORM 3010-WRITE-TIMING-LINE.
+
+1900-TIME-TO-CENTISECS.
+    MOVE WS-RAW-TIME(1:2) TO WS-RAW-HH.
+    MOVE WS-RAW-TIME(3:2) TO WS-RAW-MM.
+    MOVE WS-RAW-TIME(5:2) TO WS-RAW-SS.
+    MOVE WS-RAW-TIME(7:2) TO WS-RAW-HS.
+    COMPUTE WS-RAW-CENTISECS =
+        (WS-RAW-HH * 360000) + (WS-RAW-MM * 6000)
+        + (WS-RAW-SS * 100) + WS-RAW-HS.
+
+3010-WRITE-TIMING-LINE.
+    WRITE TIMING-RECORD FROM WS-TIMING-LINE.
+    IF NOT WS-TIMING-OK
+        MOVE WS-TIMING-STATUS TO WS-FATAL-STATUS
+        MOVE "TIMING-RPT WRITE" TO WS-FATAL-FILE
+        PERFORM 9900-FATAL-FILE-ERROR
+    END-IF.
+
+9900-FATAL-FILE-ERROR.
+    DISPLAY "***** FATAL FILE ERROR *****".
+    DISPLAY "Operation : " WS-FATAL-FILE.
+    DISPLAY "Status    : " WS-FATAL-STATUS.
+    MOVE 16 TO RETURN-CODE.
+    STOP RUN.
